@@ -10,36 +10,145 @@
        file-control.
         select outfile assign to "output.rec"
         organization is line sequential.
+        select optional controlcard assign to "control.dat"
+        organization is line sequential.
+        select auditfile assign to "audit.rec"
+        organization is line sequential.
+        select optional runctrfile assign to "runctr.dat"
+        organization is line sequential.
+        select optional restartfile assign to "restart.dat"
+        organization is line sequential.
+        select histfile assign to "history.dat"
+        organization is indexed
+        access mode is dynamic
+        record key is hist-runno
+        file status is hist-status.
        data division.
        file section.
        fd outfile
         label records are standard.
        01 outrec                pic x(40).
+       fd auditfile
+        label records are standard.
+       01 auditline              pic x(40).
+       fd runctrfile
+        label records are standard.
+       01 runctr-rec             pic 9(6).
+       fd restartfile
+        label records are standard.
+       01 restart-rec.
+           02 rst-games              pic 9(6).
+           02 rst-stick               pic 9(6).
+           02 rst-twist               pic 9(6).
+           02 rst-numa                pic 9(6).
+           02 rst-numb                pic 9(6).
+           02 rst-numc                pic 9(6).
+           02 rst-numd                pic 9(6).
+           02 rst-randwin             pic 9(6).
+           02 rst-cnt                 pic 9(7).
+       fd histfile
+        label records are standard.
+       01 hist-rec.
+           02 hist-runno             pic 9(6).
+           02 hist-games             pic 9(6).
+           02 hist-stick              pic 9(6).
+           02 hist-twist              pic 9(6).
+           02 hist-stickpc           pic 9(2)V99.
+           02 hist-twistpc           pic 9(2)V99.
+           02 hist-numa              pic 9(6).
+           02 hist-numb              pic 9(6).
+           02 hist-numc              pic 9(6).
+       fd controlcard
+        label records are standard.
+       01 control-rec.
+           02 ctl-trials             pic 9(6).
+           02 ctl-doors              pic 9(3).
+           02 ctl-seed               pic 9(9).
+           02 filler                 pic x(62).
        Working-storage section.
+       01 runparms.
+           02 trial-count            pic 9(6) value 500.
+           02 num-doors              pic 9(3) value 3.
+           02 random-seed            pic 9(9) value zero.
+           02 random-seeded          pic 9  value zero.
+               88 random-is-seeded   value 1.
+       01 runtracking.
+           02 run-number             pic 9(6) value 1.
+           02 hist-status            pic x(2) value "00".
+           02 hist-start-run         pic 9(6) value zero.
+           02 hist-eof-switch        pic 9  value zero.
+               88 hist-at-end        value 1.
+           02 hist-lines-to-show     pic 9(2) value 5.
+       01 restartvars.
+           02 start-games            pic 9(6) value zero.
+           02 checkpoint-every       pic 9(6) value 1000.
+       01 timestampvars.
+           02 current-date-raw       pic x(21).
+       01 chivars.
+           02 expected-count         pic 9(7)v99 value zero.
+           02 expected-count-d       pic 9(7)v99 value zero.
+           02 chi-square             pic 9(6)v99 value zero.
+      *> critical value at alpha 0.05 - 2 d.f. (num-doors = 3, the
+      *> classic A/B/C split) or 3 d.f. (num-doors > 3, where the
+      *> extra NUMD bucket brings the split to four buckets).
+           02 chi-critical-2df       pic 9(2)v999 value 5.991.
+           02 chi-critical-3df       pic 9(2)v999 value 7.815.
+           02 chi-flag               pic x(4) value spaces.
+      *> edited pictures used to carry the chi-square statistic and
+      *> whichever critical value applied through to DISPLAY and the
+      *> report's chi-value-out - a plain DISPLAY or MOVE of a V99/
+      *> V999 field drops the decimal point, same as pc-edit above.
+           02 chi-square-edit        pic ZZZZZ9.99.
+           02 chi-critical-edit      pic Z9.999.
+       01 reconvars.
+           02 recon-stick-twist      pic 9(7) value zero.
+           02 recon-cnt-sum          pic 9(7) value zero.
+           02 recon-out-of-balance   pic 9  value zero.
+               88 recon-failed       value 1.
        01 counters.
-           02 games                  pic 999 value zero.
-           02 stick                  pic 999 value zero.
-           02 twist                  pic 999 value zero.
-           02 numa                   pic 999 value zero.
-           02 numb                   pic 999 value zero.
-           02 numc                   pic 999 value zero.
+           02 games                  pic 9(6) value zero.
+           02 stick                  pic 9(6) value zero.
+           02 twist                  pic 9(6) value zero.
+           02 numa                   pic 9(6) value zero.
+           02 numb                   pic 9(6) value zero.
+           02 numc                   pic 9(6) value zero.
+           02 numd                   pic 9(6) value zero.
+           02 randwin                pic 9(6) value zero.
        01 chosencards.
-           02 Winning                pic 9  value zero.
-           02 chosen                 pic 9  value zero.
-           02 remove                 pic 9  value zero.
+           02 Winning                pic 9(3) value zero.
+           02 chosen                 pic 9(3) value zero.
+           02 remove                 pic 9(3) value zero.
+           02 randfinal              pic 9(3) value zero.
+           02 switchflag             pic 9  value zero.
        01 outputvars.
            02 resultstext            pic X(21) value spaces.
            02 gameresult             pic X(15) value spaces.
+       01 auditlineout.
+           02 aud-game               pic 9(6).
+           02 filler                 pic x(1) value space.
+           02 aud-winning            pic 9(3).
+           02 filler                 pic x(1) value space.
+           02 aud-chosen             pic 9(3).
+           02 filler                 pic x(1) value space.
+           02 aud-remove             pic 9(3).
+           02 filler                 pic x(1) value space.
+           02 aud-result             pic x(15).
+           02 filler                 pic x(6) value spaces.
        01 percentages.
            02 stickpc                pic 9(2)V99.
            02 twistpc                pic 9(2)V99.
+           02 randwinpc               pic 9(2)V99.
            02 apc                    pic 9(2)V99.
            02 bpc                    pic 9(2)V99.
            02 cpc                    pic 9(2)V99.
+      *> edited picture used to carry a percentage's decimal point
+      *> through to the alphanumeric history-report columns below -
+      *> a plain move of a V99 field into PIC X drops the point.
+           02 pc-edit                pic Z9.99.
        01 randvars.
-           02 cnt                    pic 9(4) value zeros.
+           02 cnt                    pic 9(7) value zeros.
            02 val usage float-short.
-           02 cardrand               pic 9 value zero.
+           02 cardrand               pic 9(3) value zero.
 
        01 outlinetop.        
                 05 star pic x(40) value all '*'.
@@ -47,28 +156,91 @@
                 05 marginleft pic x(2) value all '* '.
                 05 linetext pic x(36) value all spaces.
                 05 marginright pic x(2) value all ' *'.
-       01 outlineresults.        
-                05 games-out pic x(5) value all 'Games'.
-                05 filler pic x(5).
-                05 stick-out pic x(5) value all 'Stick'.
-                05 filler pic x(5).
-                05 twist-out pic x(5) value all 'Twist'.
-                05 filler pic x(5).
-                05 result-txt pic x(10) value all 'Better to '.
-       01 outlinerand.        
-                05 calledr pic x(6) value all 'Called'.
+       01 outlineresults.
+                05 games-out pic x(6) value all 'Games '.
+                05 filler pic x(1).
+                05 stick-out pic x(6) value all 'Stick '.
+                05 filler pic x(1).
+                05 twist-out pic x(6) value all 'Twist '.
+                05 filler pic x(1).
+                05 rand-out pic x(6) value all 'Rand  '.
+                05 filler pic x(1).
+                05 result-txt pic x(12) value spaces.
+       01 outlinerand.
+                05 calledr pic x(7) value all 'Called '.
+                05 filler pic x(3).
+                05 pickeda pic x(6) value all '  A   '.
+                05 filler pic x(4).
+                05 pickedb pic x(6) value all '  B   '.
                 05 filler pic x(4).
-                05 pickeda pic x(5) value all '  A  '.
-                05 filler pic x(5).
-                05 pickedb pic x(5) value all '  B  '.
-                05 filler pic x(5).
-                05 pickedc pic x(5) value all '  C  '.
-                05 filler pic x(5).
+                05 pickedc pic x(6) value all '  C   '.
+                05 filler pic x(4).
+       01 outlineheader.
+                05 hdr-label pic x(9) value 'Run Id: '.
+                05 hdr-runno-out pic x(6) value spaces.
+                05 filler pic x(2).
+                05 hdr-ts-label pic x(6) value 'Time: '.
+                05 hdr-ts-out pic x(15) value spaces.
+                05 filler pic x(2).
+       01 outlinechi.
+                05 chi-label pic x(12) value 'Chi-Square: '.
+                05 chi-value-out pic x(10) value spaces.
+                05 filler pic x(2).
+                05 chi-flag-out pic x(4) value spaces.
+                05 filler pic x(12).
+       01 outlinerecon.
+                05 marginleft pic x(2) value all '* '.
+                05 recon-text pic x(36) value spaces.
+                05 marginright pic x(2) value all ' *'.
+       01 outlinehisttop.
+                05 hist-run-out pic x(6) value all 'Run   '.
+                05 filler pic x(1).
+                05 hist-games-out pic x(6) value all 'Games '.
+                05 filler pic x(1).
+                05 hist-stickpc-out pic x(6) value all 'StkPc '.
+                05 filler pic x(1).
+                05 hist-twistpc-out pic x(6) value all 'TwiPc '.
+                05 filler pic x(13).
        procedure division.
        main-logic-section.
        begin.
+           perform read-control-card.
+      *> a seeded run is for byte-for-byte regression diffing of
+      *> output.rec, so it skips the run-number/timestamp header and
+      *> the run-history block below - both carry a run-number and a
+      *> clock reading that would never match between two otherwise
+      *> identical seeded runs.  Unseeded runs get both as before.
+           if random-seed = zero
+                perform assign-run-number
+           end-if
+      *> a seeded run always plays a fresh batch from game zero and
+      *> never checkpoints - resuming mid-sequence would reseed
+      *> FUNCTION RANDOM but replay it from start-games instead of
+      *> game zero, drawing different doors than an uninterrupted
+      *> seeded run and breaking the seeded run's byte-for-byte diff
+      *> goal. Checkpointing is for the long unseeded overnight
+      *> batches, not the small seeded regression runs.
+           if random-seed = zero
+                perform checkpoint-restore
+           end-if
            open output outfile.
+      *> a genuine resume (start-games > 0) appends to the existing
+      *> audit trail instead of truncating it, so a resumed run's
+      *> audit.rec still has the rows for every game before the
+      *> checkpoint; a fresh batch still gets a clean file.
+           if start-games > zero
+                open extend auditfile
+           else
+                open output auditfile
+           end-if
            write outrec from outlinetop.
+           if random-seed = zero
+                move function current-date to current-date-raw
+                move run-number to hdr-runno-out
+                move current-date-raw(1:14) to hdr-ts-out
+                write outrec from outlineheader
+                write outrec from outlinetop
+           end-if
            move "Three Card Game Paradox!" to linetext
            write outrec from outlinetext.
            write outrec from outlinetop.
@@ -77,7 +249,12 @@
            display '*** Three Card Game Paradox! ***'.
            display 'Play the game'.
            perform play
-                varying games from 0 by 1 until games >500
+                varying games from start-games by 1
+                until games > trial-count
+           if random-seed = zero
+                perform checkpoint-clear
+           end-if
+           perform reconcile-totals.
            if stick > twist then
                 move "It's Better to Stick" to resultstext
                 move "Stick!" to result-txt
@@ -89,13 +266,17 @@
            display "*** Results ***"
            compute stickpc = (stick/games) *100
            compute twistpc = (twist/games) *100
+           compute randwinpc = (randwin/games) *100
            display "Game played " games " times."
-           display "Sticking wins " stick " (" stickpc "%) times, " 
-                "Twisting wins " twist " (" twistpc "%) times. " 
+           display "Sticking wins " stick " (" stickpc "%) times, "
+                "Twisting wins " twist " (" twistpc "%) times. "
+           display "Random choice wins " randwin " (" randwinpc
+                "%) times."
            display resultstext
            move games to games-out
            move stick to stick-out
            move twist to twist-out
+           move randwin to rand-out
       *>   move resultstext to result-txt
            write outrec from outlineresults
            write outrec from outlinetop
@@ -110,22 +291,240 @@
            write outrec from outlinerand.
            write outrec from outlinetop
            perform randum-analysis.
-           
-           write outrec from outlinetop.
+
+           if random-seed = zero
+                write outrec from outlinetop
+                move "Run History - Last Runs!" to linetext
+                write outrec from outlinetext
+                write outrec from outlinetop
+                write outrec from outlinehisttop
+                write outrec from outlinetop
+                perform append-history
+                perform history-report
+                write outrec from outlinetop
+           end-if
+           display "*** The End ***"
            close outfile.
+           close auditfile.
            display "Output Statistics written to output.rec"
+           display "Per-game audit trail written to audit.rec"
            stop run.
        main-logic-exit.
 
+      *> Read the run parameters off the control card, if one was
+      *> supplied.  No card (or a blank trial count on it) leaves
+      *> trial-count at its default of 500 games.
+       read-control-card.
+           open input controlcard
+           read controlcard
+                at end
+                     continue
+                not at end
+                     if ctl-trials > zero
+                          move ctl-trials to trial-count
+                     end-if
+                     if ctl-doors > 2
+                          move ctl-doors to num-doors
+                     end-if
+                     if ctl-seed > zero
+                          move ctl-seed to random-seed
+                     end-if
+           end-read
+           close controlcard
+       exit.
+       read-control-card-exit.
+
+      *> Every execution gets the next run number off the run
+      *> counter file, so the history file below can be keyed by it.
+       assign-run-number.
+           open input runctrfile
+           read runctrfile
+                at end
+                     move 1 to run-number
+                not at end
+                     compute run-number = runctr-rec + 1
+           end-read
+           close runctrfile
+           open output runctrfile
+           move run-number to runctr-rec
+           write runctr-rec
+           close runctrfile
+       exit.
+       assign-run-number-exit.
+
+      *> Pick up where a previous, interrupted run left off.  A
+      *> missing or empty restart file leaves all the counters at
+      *> their zero defaults and start-games at zero, the normal
+      *> start of a fresh batch.
+       checkpoint-restore.
+           open input restartfile
+           read restartfile
+                at end
+                     continue
+                not at end
+                     move rst-games to start-games
+                     compute start-games = start-games + 1
+                     move rst-stick to stick
+                     move rst-twist to twist
+                     move rst-numa to numa
+                     move rst-numb to numb
+                     move rst-numc to numc
+                     move rst-numd to numd
+                     move rst-randwin to randwin
+                     move rst-cnt to cnt
+                     display "Resuming from checkpoint at game "
+                          rst-games
+           end-read
+           close restartfile
+       exit.
+       checkpoint-restore-exit.
+
+      *> Save the counters every checkpoint-every games, so a
+      *> resubmitted run after an abend does not start from zero.
+       checkpoint-save.
+           move games to rst-games
+           move stick to rst-stick
+           move twist to rst-twist
+           move numa to rst-numa
+           move numb to rst-numb
+           move numc to rst-numc
+           move numd to rst-numd
+           move randwin to rst-randwin
+           move cnt to rst-cnt
+           open output restartfile
+           write restart-rec
+           close restartfile
+       exit.
+       checkpoint-save-exit.
+
+      *> A clean finish means there is nothing left to resume - leave
+      *> the checkpoint file empty (no record written) so the next
+      *> run's checkpoint-restore hits AT END and starts a fresh
+      *> batch, rather than finding a zeroed record and mistaking it
+      *> for a real checkpoint at game zero.
+       checkpoint-clear.
+           open output restartfile
+           close restartfile
+       exit.
+       checkpoint-clear-exit.
+
+      *> Control-total reconciliation - a future change to PLAY or
+      *> RANDUM that skips incrementing one of these counters should
+      *> never reach the report without a loud warning.  Quiet when
+      *> the totals balance; only writes to the report on a mismatch.
+       reconcile-totals.
+           move zero to recon-out-of-balance
+           compute recon-stick-twist = stick + twist
+           if recon-stick-twist not = games
+                set recon-failed to true
+                move "WARNING: GAMES <> STICK+TWIST"
+                     to recon-text
+                write outrec from outlinerecon
+                display "*** WARNING: GAMES (" games
+                     ") does not equal STICK + TWIST ("
+                     recon-stick-twist ") ***"
+           end-if
+           compute recon-cnt-sum = numa + numb + numc + numd
+           if recon-cnt-sum not = cnt
+                set recon-failed to true
+                move "WARNING: CNT <> NUMA+NUMB+C+D"
+                     to recon-text
+                write outrec from outlinerecon
+                display "*** WARNING: CNT (" cnt
+                     ") does not equal NUMA+NUMB+NUMC+NUMD ("
+                     recon-cnt-sum ") ***"
+           end-if
+           if not recon-failed
+                display "Control totals reconciled OK."
+           end-if
+       exit.
+       reconcile-totals-exit.
+
+      *> Append this run's totals to the run history file, keyed by
+      *> run-number, so the stick/twist split can be tracked across
+      *> many executions instead of being lost when output.rec is
+      *> overwritten.
+       append-history.
+           move run-number to hist-runno
+           move games to hist-games
+           move stick to hist-stick
+           move twist to hist-twist
+           move stickpc to hist-stickpc
+           move twistpc to hist-twistpc
+           move numa to hist-numa
+           move numb to hist-numb
+           move numc to hist-numc
+           open i-o histfile
+           if hist-status = "35"
+                open output histfile
+                close histfile
+                open i-o histfile
+           end-if
+           write hist-rec
+           invalid key
+                display "History file write failed, status " hist-status
+           end-write
+           close histfile
+       exit.
+       append-history-exit.
+
+      *> Show the last few runs' percentages, oldest first, so a
+      *> drifting stick/twist split shows up across executions.  Opens
+      *> and closes histfile itself - does not depend on the file
+      *> still being open from append-history.
+       history-report.
+           if run-number > hist-lines-to-show
+                compute hist-start-run =
+                     run-number - hist-lines-to-show + 1
+           else
+                move 1 to hist-start-run
+           end-if
+           move hist-start-run to hist-runno
+           move zero to hist-eof-switch
+           open input histfile
+           start histfile key is greater than or equal to hist-runno
+                invalid key
+                     set hist-at-end to true
+           end-start
+           perform show-history-line until hist-at-end
+           close histfile
+       exit.
+       history-report-exit.
+
+      *> One history-file row, rendered onto the report.
+       show-history-line.
+           read histfile next record
+                at end
+                     set hist-at-end to true
+                not at end
+                     move hist-runno to hist-run-out
+                     move hist-games to hist-games-out
+                     move hist-stickpc to pc-edit
+                     move pc-edit to hist-stickpc-out
+                     move hist-twistpc to pc-edit
+                     move pc-edit to hist-twistpc-out
+                     write outrec from outlinehisttop
+                     display "Run " hist-runno " Games " hist-games
+                          " StickPc " hist-stickpc " TwistPc "
+                          hist-twistpc
+           end-read
+       exit.
+       show-history-line-exit.
+
       *> Play the game
        play.
            perform randum
            move cardrand to winning
            perform randum
            move cardrand to chosen
-           perform randum until cardrand not equal to winning 
-                             and cardrand not equal to chosen
-           move cardrand to remove
+      *> the host opens every losing, unchosen door but one -
+      *> what is left standing is the lone alternative to switch to
+           if chosen = winning then
+                perform randum until cardrand not equal to chosen
+                move cardrand to remove
+           else
+                move winning to remove
+           end-if
            if chosen = winning then
                 compute stick = stick + 1
                 move " Sticking Wins!" to gameresult
@@ -133,21 +532,73 @@
                 compute twist = twist + 1
                 move " Twisting Wins!" to gameresult
            end-if
-        
+
+           perform random-choice
+
            display 'play ' games ' Winning = ' Winning ' chosen = '
                 chosen ' removed = ' remove " -" gameresult
+
+           move games to aud-game
+           move winning to aud-winning
+           move chosen to aud-chosen
+           move remove to aud-remove
+           move gameresult to aud-result
+           write auditline from auditlineout
+
+           if function mod (games, checkpoint-every) = zero
+                and random-seed = zero
+                perform checkpoint-save
+           end-if
        exit.
        play-exit.
 
-      *> Random function
+      *> A third kind of player who, after the reveal, flips a coin
+      *> to decide whether to stick with chosen or switch to remove,
+      *> so the report can show where "don't know the theory" lands
+      *> relative to the two pure strategies.
+       random-choice.
+           compute switchflag =
+                function mod ((100 * function random() ), 2)
+           end-compute
+           if switchflag = 1 then
+                move remove to randfinal
+           else
+                move chosen to randfinal
+           end-if
+           if randfinal = winning then
+                compute randwin = randwin + 1
+           end-if
+       exit.
+       random-choice-exit.
+
+      *> Random function.  When a seed was supplied on the control
+      *> card, the first call seeds FUNCTION RANDOM so the whole run
+      *> reproduces the same sequence of doors for regression testing;
+      *> every call after that draws the next value in that sequence.
+      *>
+      *> FUNCTION RANDOM returns a value in [0,1) - scale it by
+      *> num-doors (not a fixed 100) and truncate, so every door
+      *> 0..num-doors-1 is reachable and evenly weighted regardless
+      *> of how many doors were asked for.
        randum.
-       compute cardrand = function mod ((100 * function random() ), 3)
-       end-compute
+       if random-seed > zero and not random-is-seeded
+            set random-is-seeded to true
+            compute cardrand =
+                 function integer (
+                      function random(random-seed) * num-doors)
+            end-compute
+       else
+            compute cardrand =
+                 function integer (function random() * num-doors)
+            end-compute
+       end-if
        compute cnt = cnt + 1
        evaluate cardrand
         when 0 compute numA = numA + 1
         when 1 compute numB = numB + 1
         when 2 compute numC = numC + 1
+      *> doors beyond C only turn up when num-doors is set above 3
+        when other compute numD = numD + 1
        end-evaluate
        exit.
        randum-exit.
@@ -167,7 +618,60 @@
        move numc to pickedc
        move cnt  to calledr
        write outrec from outlinerand
-       display "*** The End ***"
+
+      *> Chi-square goodness-of-fit against an even split over the
+      *> actual num-doors buckets FUNCTION RANDOM was drawn from, not
+      *> a fixed A/B/C assumption.  PASS means random() looks even
+      *> enough to trust; FAIL means the split is more skewed than
+      *> chance alone would explain.
+      *>
+      *> num-doors = 3 (doors 0/1/2, NUMD never populated): the
+      *> classic 3-bucket test, 2 d.f., critical value 5.991.
+      *>
+      *> num-doors > 3: door 0/1/2 each still gets its own bucket,
+      *> but doors 3..num-doors-1 all land in NUMD (randum only keeps
+      *> four counters), so NUMD's expected share is scaled for the
+      *> (num-doors - 3) doors it stands in for, not treated as a
+      *> single door.  That gives four buckets overall, 3 d.f.,
+      *> critical value 7.815.
+       if num-doors > 3
+            compute expected-count = cnt / num-doors
+            compute expected-count-d =
+                 cnt * (num-doors - 3) / num-doors
+            compute chi-square =
+                 (((numa - expected-count) ** 2) / expected-count)
+               + (((numb - expected-count) ** 2) / expected-count)
+               + (((numc - expected-count) ** 2) / expected-count)
+               + (((numd - expected-count-d) ** 2) / expected-count-d)
+            if chi-square <= chi-critical-3df
+                 move "PASS" to chi-flag
+            else
+                 move "FAIL" to chi-flag
+            end-if
+            move chi-square to chi-square-edit
+            move chi-critical-3df to chi-critical-edit
+            display "Chi-Square = " chi-square-edit " (critical "
+                 chi-critical-edit " at 3 d.f., alpha 0.05, "
+                 num-doors " doors) - " chi-flag
+       else
+            compute expected-count = cnt / 3
+            compute chi-square =
+                 (((numa - expected-count) ** 2) / expected-count)
+               + (((numb - expected-count) ** 2) / expected-count)
+               + (((numc - expected-count) ** 2) / expected-count)
+            if chi-square <= chi-critical-2df
+                 move "PASS" to chi-flag
+            else
+                 move "FAIL" to chi-flag
+            end-if
+            move chi-square to chi-square-edit
+            move chi-critical-2df to chi-critical-edit
+            display "Chi-Square = " chi-square-edit " (critical "
+                 chi-critical-edit " at 2 d.f., alpha 0.05) - " chi-flag
+       end-if
+       move chi-square-edit to chi-value-out
+       move chi-flag to chi-flag-out
+       write outrec from outlinechi
        exit.
        randum-analysis-exit.
 
